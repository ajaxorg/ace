@@ -1,43 +1,834 @@
 GNU    >>SOURCE FORMAT IS FIXED
 Cobol *> ***************************************************************
-      *> Purpose:   Say hello to GNU Cobol
+      *> Purpose:   Say hello to GNU Cobol, and estimate the daily
+      *>            worth of the world from the population/wealth
+      *>            feed, broken out by country/region.
 Hello *> Tectonics: cobc -x bigworld.cob
 money *> ***************************************************************
        identification division.
        program-id. bigworld.
 
+      *> ***************************************************************
+      *> Modification history:
+      *>   2013-09-27  jqp  Original program - hardcoded population and
+      *>                    per-capita wealth figures.
+      *>   2014-03-12  mwk  Added daily population feed; persons and
+      *>                    each now come from an input record instead
+      *>                    of a compiled-in value.
+      *>   2014-03-19  mwk  Replaced the fixed "as of" date/time
+      *>                    literals with the actual run date and time.
+      *>   2014-04-02  rft  Added a printed wealth report - the daily
+      *>                    estimate is no longer display-only.
+      *>   2014-04-15  rft  Broke the single worldwide total out into
+      *>                    a table, with a subtotal per country/region.
+      *>   2014-05-01  dcs  Size-error handling now writes an exception
+      *>                    record and sets a non-zero return code
+      *>                    instead of just displaying a message.
+      *>   2014-05-20  dcs  Added checkpoint/restart: a resubmitted run
+      *>                    skips the countries already posted.
+      *>   2014-06-03  kal  Added a control-total audit record written
+      *>                    every run, for balancing one day against
+      *>                    the next.
+      *>   2014-06-10  kal  Added a wealth history file for month-over-
+      *>                    month and year-over-year trend reporting.
+      *>   2014-07-01  pjn  Added validation of persons/each ahead of
+      *>                    the multiply; bad records are now rejected
+      *>                    instead of trusted.
+      *>   2014-07-15  pjn  Currency and locale now come from the feed
+      *>                    instead of being hardcoded to US formats.
+      *> ***************************************************************
+
+ENVR   environment division.
+       configuration section.
+       special-names.
+           locale en-us-locale is "en_US"
+           locale en-gb-locale is "en_GB"
+           locale de-de-locale is "de_DE".
+
+       input-output section.
+       file-control.
+           select population-feed assign to "POPFEED"
+               organization is line sequential
+               file status is population-feed-status.
+           select wealth-report assign to "WEALTRPT"
+               organization is line sequential
+               file status is wealth-report-status.
+           select exception-report assign to "EXCPTRPT"
+               organization is line sequential
+               file status is exception-report-status.
+           select restart-control assign to "RESTCTL"
+               organization is line sequential
+               file status is restart-file-status.
+           select control-log assign to "CTLLOG"
+               organization is line sequential
+               file status is control-log-status.
+           select wealth-history assign to "WEALHIST"
+               organization is line sequential
+               file status is wealth-history-status.
+
 DATA   data division.
-       working-storage section.
-       01 hello                pic $$$$,$$$,$$$,$$$,$$$,$$$.99.
-       01 world                pic s9(18)v99 value zero.
+FILE   file section.
+       fd  population-feed.
+       01  pop-feed-record.
+           05 pf-country-code      pic x(03).
+           05 pf-country-name      pic x(20).
+           05 pf-locale-code       pic x(05).
+           05 pf-currency-code     pic x(03).
+           05 pf-persons           pic 9(18).
+           05 pf-each              pic 9(05)v99.
+
+       fd  wealth-report.
+       01  wealth-report-line      pic x(132).
+
+       fd  exception-report.
+       01  exception-report-line   pic x(132).
+
+       fd  restart-control.
+       01  restart-control-record.
+           05 rc-last-country-code pic x(03).
+
+       fd  control-log.
+       01  control-log-record.
+           05 cl-run-date          pic 9(08).
+           05 cl-record-count      pic 9(09).
+           05 cl-reject-count      pic 9(09).
+           05 cl-hash-total        pic 9(20).
+           05 cl-currency-code     pic x(03).
+           05 cl-currency-total    pic s9(20)v99.
+           05 cl-return-code       pic 9(02).
+
+       fd  wealth-history.
+       01  wealth-history-record.
+           05 wh-run-date          pic 9(08).
+           05 wh-record-type       pic x(01).
+           05 wh-country-code      pic x(03).
+           05 wh-persons           pic 9(18).
+           05 wh-world             pic s9(20)v99.
+
+WORK   working-storage section.
+       01 people              pic zzz,zzz,zzz,zzz,zzz,zz9.
+
+       01 current-date-time        pic x(21).
+       01 current-date-time-r redefines current-date-time.
+           05 run-date              pic 9(08).
+           05 run-time               pic 9(06).
+           05 run-hundredths          pic 9(02).
+           05 run-tz                   pic x(05).
+
+       01 date-display         pic x(40).
+       01 time-display          pic x(40).
+       01 locale-code-ws         pic x(05).
+       01 currency-symbol          pic x(03).
+       01 amount-edited        pic zzz,zzz,zzz,zzz,zzz,zzz,zzz.99.
+       01 report-amount              pic x(40).
+       01 exception-reason             pic x(50).
+       01 exception-country-code         pic x(03).
+       01 exception-persons               pic 9(18).
+       01 exception-each                    pic 9(05)v99.
+
+       01 restart-file-status   pic x(02).
+       01 population-feed-status  pic x(02).
+       01 wealth-report-status      pic x(02).
+       01 exception-report-status     pic x(02).
+       01 control-log-status            pic x(02).
+       01 wealth-history-status           pic x(02).
+       01 current-open-status               pic x(02).
+       01 current-open-file-name              pic x(20).
+       01 last-country-key       pic x(03) value spaces.
+
+       01 end-of-file-switch           pic x(01) value "n".
+           88 end-of-file                     value "y".
+       01 skipping-switch                pic x(01) value "y".
+           88 skipping-prior-countries         value "y".
+       01 size-error-switch                  pic x(01) value "n".
+           88 size-error-occurred                  value "y".
+       01 entry-valid-switch                      pic x(01) value "y".
+           88 entry-is-valid                            value "y".
+       01 currency-row-written-switch                   pic x(01)
+               value "n".
+           88 currency-row-written                            value
+               "y".
 
-       01 people               pic ZZZ,ZZZ,ZZZ,ZZ9.
-       01 persons              pic 9(18) value 7182044470.
+       01 program-return-code  pic 9(02) comp value zero.
+       01 country-subscript     pic 9(04) comp value zero.
+       01 country-count          pic 9(04) comp value zero.
+       01 max-countries           pic 9(04) comp value 300.
+       01 record-count              pic 9(09) comp value zero.
+       01 reject-count                pic 9(09) comp value zero.
+       01 hash-total                    pic 9(20) value zero.
+       01 total-persons-posted              pic 9(18) comp value zero.
+       01 max-each-limit                      pic 9(05)v99 value
+           50000.00.
 
-       01 each                 pic 9(5)v99 value 26202.42.
+      *> per-currency grand totals - persons/each are added up within
+      *> a currency, never across currencies, so the "world total"
+      *> never mixes dollars with pounds or yen as if they were one
+      *> unit. ct-persons carries that same currency's own population,
+      *> so wealth-per-capita works out on a trend report instead of
+      *> dividing one currency's worth by the whole world's persons.
+      *> loaded via value/redefines the way a rate or edit table would
+      *> be.
+       01 currency-totals-init.
+           05 filler pic x(03) value "USD".
+           05 filler pic s9(20)v99 value zero.
+           05 filler pic 9(18) value zero.
+           05 filler pic x(03) value "GBP".
+           05 filler pic s9(20)v99 value zero.
+           05 filler pic 9(18) value zero.
+           05 filler pic x(03) value "EUR".
+           05 filler pic s9(20)v99 value zero.
+           05 filler pic 9(18) value zero.
+           05 filler pic x(03) value "JPY".
+           05 filler pic s9(20)v99 value zero.
+           05 filler pic 9(18) value zero.
+       01 currency-totals redefines currency-totals-init.
+           05 currency-total-entry occurs 4 times
+                  indexed by currency-index.
+               10 ct-currency-code  pic x(03).
+               10 ct-total          pic s9(20)v99.
+               10 ct-persons        pic 9(18).
+
+       01 country-table.
+           05 country-entry occurs 300 times
+                  indexed by country-index.
+               10 t-country-code   pic x(03).
+               10 t-country-name   pic x(20).
+               10 t-locale-code    pic x(05).
+               10 t-currency-code  pic x(03).
+               10 t-persons        pic 9(18).
+               10 t-each           pic 9(05)v99.
+               10 t-world          pic s9(18)v99.
+               10 t-valid-switch   pic x(01).
 
       *> ***************************************************************
 CODE   procedure division.
 
-       multiply persons by each giving world
-           on size error
-             display "We did it.  We broke the world bank" end-display
-       end-multiply
-
-       move world to hello
-       move persons to people
-
-       display "Hello, world" end-display
-       display " " end-display
-       display
-           "On " function locale-date(20130927)
-           " at " function locale-time(120000)
-           ", according to UN estimates:" 
-       end-display
-       display
-           "You were home to some " people  " people,"
-           " with an estimated worth of " hello
-       end-display
-
-       goback.
+      *> ***************************************************************
+      *> mainline - reads the daily population feed into a table, one
+      *> entry per country/region, posts each valid entry, then leaves
+      *> behind a report, an exception report, an audit record and a
+      *> history record for the day.
+      *> ***************************************************************
+      *> if initialize-run could not open every file it needs, the run
+      *> stops right there - program-return-code is already non-zero
+      *> and there is no point reading a feed or posting totals off
+      *> files that are not safely open.
+       mainline.
+           perform initialize-run thru initialize-run-exit
+           if program-return-code = zero
+               perform load-population-feed thru
+                   load-population-feed-exit
+               perform process-countries thru process-countries-exit
+               perform check-restart-resolved thru
+                   check-restart-resolved-exit
+               perform write-grand-total thru write-grand-total-exit
+               perform write-audit-log thru write-audit-log-exit
+               perform terminate-run thru terminate-run-exit
+           end-if
+           move program-return-code to return-code
+           goback.
+
+      *> wealth-report and exception-report are this day's own output,
+      *> so a fresh (non-restart) run starts them clean; a resubmitted
+      *> run picking up mid-feed is a continuation of today's job, not
+      *> a new day, so it extends the partial output already on disk
+      *> instead of wiping it. every open is checked - a missing feed,
+      *> a full filesystem, or any other open failure is logged and
+      *> flags the run as failed instead of abending the job.
+       initialize-run.
+           move function current-date to current-date-time
+           perform read-restart-control thru read-restart-control-exit
+           open input population-feed
+           move population-feed-status to current-open-status
+           move "POPULATION-FEED" to current-open-file-name
+           perform check-open-status thru check-open-status-exit
+           if skipping-prior-countries
+               open extend wealth-report
+               move wealth-report-status to current-open-status
+               move "WEALTH-REPORT" to current-open-file-name
+               perform check-open-status thru check-open-status-exit
+               open extend exception-report
+               move exception-report-status to current-open-status
+               move "EXCEPTION-REPORT" to current-open-file-name
+               perform check-open-status thru check-open-status-exit
+           else
+               open output wealth-report
+               move wealth-report-status to current-open-status
+               move "WEALTH-REPORT" to current-open-file-name
+               perform check-open-status thru check-open-status-exit
+               open output exception-report
+               move exception-report-status to current-open-status
+               move "EXCEPTION-REPORT" to current-open-file-name
+               perform check-open-status thru check-open-status-exit
+           end-if
+           open extend control-log
+           move control-log-status to current-open-status
+           move "CONTROL-LOG" to current-open-file-name
+           perform check-open-status thru check-open-status-exit
+           open extend wealth-history
+           move wealth-history-status to current-open-status
+           move "WEALTH-HISTORY" to current-open-file-name
+           perform check-open-status thru check-open-status-exit
+           if program-return-code = zero
+               and not skipping-prior-countries
+               perform write-report-header thru write-report-header-exit
+           end-if.
+       initialize-run-exit.
+           exit.
+
+      *> a STRING that overflows its receiving field still completes -
+      *> it just silently truncates - so every STRING in this program
+      *> checks ON OVERFLOW and comes here instead of failing quietly.
+       note-string-overflow.
+           display "warning - report line truncated, data lost"
+               end-display
+           if program-return-code < 8
+               move 8 to program-return-code
+           end-if.
+       note-string-overflow-exit.
+           exit.
+
+      *> "00" is a clean open; "05" is GnuCOBOL's status for an output
+      *> or extend open against a file that did not exist yet, which is
+      *> normal on a brand-new day's log/history file - anything else
+      *> is a real open failure and stops the run cold. no attempt is
+      *> made to log this to exception-report, since that file itself
+      *> may be the one that just failed to open.
+       check-open-status.
+           if current-open-status = "00" or current-open-status = "05"
+               continue
+           else
+               display "open failed for " current-open-file-name
+                   " status=" current-open-status
+                   end-display
+               move 16 to program-return-code
+           end-if.
+       check-open-status-exit.
+           exit.
+
+      *> ***************************************************************
+      *> checkpoint/restart - pick up the last country/region key that
+      *> posted cleanly on a prior run, so a resubmitted job skips the
+      *> countries that already posted instead of reprocessing them.
+      *> ***************************************************************
+       read-restart-control.
+           move spaces to last-country-key
+           open input restart-control
+           if restart-file-status = "00"
+               read restart-control
+                   at end
+                       move spaces to last-country-key
+                   not at end
+                       move rc-last-country-code to last-country-key
+               end-read
+               close restart-control
+           end-if
+           if last-country-key = spaces
+               move "n" to skipping-switch
+           else
+               move "y" to skipping-switch
+           end-if.
+       read-restart-control-exit.
+           exit.
+
+       write-report-header.
+           move spaces to wealth-report-line
+           string "DAILY WORLD WEALTH ESTIMATE" delimited by size
+               into wealth-report-line
+               on overflow
+                   perform note-string-overflow thru
+                       note-string-overflow-exit
+           end-string
+           write wealth-report-line
+           move spaces to wealth-report-line
+           string "RUN DATE " delimited by size
+               run-date delimited by size
+               "  RUN TIME " delimited by size
+               run-time delimited by size
+               into wealth-report-line
+               on overflow
+                   perform note-string-overflow thru
+                       note-string-overflow-exit
+           end-string
+           write wealth-report-line
+           move spaces to wealth-report-line
+           write wealth-report-line.
+       write-report-header-exit.
+           exit.
+
+      *> ***************************************************************
+      *> load the daily population/wealth feed into the country table.
+      *> persons and each no longer come from a compiled-in value - one
+      *> record per country/region drives the table.
+      *> ***************************************************************
+       load-population-feed.
+           perform read-population-record thru
+               read-population-record-exit
+               until end-of-file.
+       load-population-feed-exit.
+           exit.
+
+       read-population-record.
+           read population-feed
+               at end
+                   move "y" to end-of-file-switch
+               not at end
+                   add 1 to record-count
+                   add pf-persons to hash-total
+                   if country-count < max-countries
+                       add 1 to country-count
+                       set country-index to country-count
+                       move pf-country-code
+                           to t-country-code(country-index)
+                       move pf-country-name
+                           to t-country-name(country-index)
+                       move pf-locale-code
+                           to t-locale-code(country-index)
+                       move pf-currency-code
+                           to t-currency-code(country-index)
+                       move pf-persons to t-persons(country-index)
+                       move pf-each to t-each(country-index)
+                       move zero to t-world(country-index)
+                       move "y" to t-valid-switch(country-index)
+                   else
+                       move pf-country-code to exception-country-code
+                       move pf-persons to exception-persons
+                       move pf-each to exception-each
+                       move "table capacity exceeded - record dropped"
+                           to exception-reason
+                       perform write-exception-record thru
+                           write-exception-record-exit
+                       move 16 to program-return-code
+                   end-if
+           end-read.
+       read-population-record-exit.
+           exit.
+
+       process-countries.
+           perform process-one-country thru process-one-country-exit
+               varying country-subscript from 1 by 1
+               until country-subscript > country-count.
+       process-countries-exit.
+           exit.
+
+      *> skipping-prior-countries only clears when the checkpointed
+      *> country is actually found and posts cleanly on the retry
+      *> (see process-one-country). if the whole feed runs out still
+      *> skipping, the checkpointed country was dropped from today's
+      *> feed or never posted - every report line, history record and
+      *> checkpoint write for the rest of the day was suppressed on
+      *> the assumption the prior run already wrote them, so the run
+      *> is flagged as failed rather than closing out looking clean.
+       check-restart-resolved.
+           if skipping-prior-countries
+               move last-country-key to exception-country-code
+               move zero to exception-persons
+               move zero to exception-each
+               move "checkpoint country not found in today's feed"
+                   to exception-reason
+               perform write-exception-record thru
+                   write-exception-record-exit
+               move 16 to program-return-code
+           end-if.
+       check-restart-resolved-exit.
+           exit.
+
+      *> every entry is validated and multiplied every run, whether or
+      *> not it was already posted on a prior run - that keeps the
+      *> day's persons/world totals complete across a restart. only
+      *> the output side (report line, history record, checkpoint) is
+      *> skipped for entries a prior run already posted, so a restart
+      *> does not write duplicate rows into the files it is extending.
+       process-one-country.
+           set country-index to country-subscript
+           perform validate-entry thru validate-entry-exit
+           if entry-is-valid
+               perform multiply-entry thru multiply-entry-exit
+               if not size-error-occurred
+                   add t-persons(country-index)
+                       to total-persons-posted
+                   perform add-to-currency-total thru
+                       add-to-currency-total-exit
+                   if skipping-prior-countries
+                       if t-country-code(country-index)
+                               = last-country-key
+                           move "n" to skipping-switch
+                       end-if
+                   else
+                       perform write-report-line thru
+                           write-report-line-exit
+                       perform write-history-record thru
+                           write-history-record-exit
+                       perform write-checkpoint thru
+                           write-checkpoint-exit
+                   end-if
+               end-if
+           end-if.
+       process-one-country-exit.
+           exit.
+
+      *> accumulate this entry's world figure and persons into its own
+      *> currency's bucket only - persons/each/world in different
+      *> currencies are never added together as if they were one unit.
+      *> validate-entry already rejects any currency code outside
+      *> usd/gbp/eur/jpy, so the search below is always expected to
+      *> find a match for an entry that reaches here; at end falls
+      *> back to the usd bucket purely as a last-ditch defensive
+      *> measure and should never actually be exercised.
+       add-to-currency-total.
+           set currency-index to 1
+           search currency-total-entry
+               at end
+                   set currency-index to 1
+               when ct-currency-code(currency-index)
+                       = t-currency-code(country-index)
+                   continue
+           end-search
+           add t-world(country-index)
+               to ct-total(currency-index)
+           add t-persons(country-index)
+               to ct-persons(currency-index).
+       add-to-currency-total-exit.
+           exit.
+
+      *> ***************************************************************
+      *> validate persons and each before they are trusted to the
+      *> multiply - a zero, negative, or non-numeric population, or a
+      *> per-capita figure outside a sane bound, is rejected here
+      *> rather than flowing into the grand total.
+      *> ***************************************************************
+       validate-entry.
+           move "y" to entry-valid-switch
+           if t-persons(country-index) is not numeric
+               or t-persons(country-index) not > zero
+               move "n" to entry-valid-switch
+           end-if
+           if t-each(country-index) is not numeric
+               or t-each(country-index) not > zero
+               or t-each(country-index) > max-each-limit
+               move "n" to entry-valid-switch
+           end-if
+           if t-currency-code(country-index) not = "USD"
+               and t-currency-code(country-index) not = "GBP"
+               and t-currency-code(country-index) not = "EUR"
+               and t-currency-code(country-index) not = "JPY"
+               move "n" to entry-valid-switch
+           end-if
+           if not entry-is-valid
+               add 1 to reject-count
+               move t-country-code(country-index)
+                   to exception-country-code
+               move t-persons(country-index) to exception-persons
+               move t-each(country-index) to exception-each
+               move "validation failure - invalid persons/each/ccy"
+                   to exception-reason
+               perform write-exception-record thru
+                   write-exception-record-exit
+               if program-return-code < 8
+                   move 8 to program-return-code
+               end-if
+           end-if.
+       validate-entry-exit.
+           exit.
+
+      *> ***************************************************************
+      *> the multiply itself - a genuine overflow is now a real
+      *> exception, not a joke display, and it flags the run as failed
+      *> instead of posting a garbage world figure.
+      *> ***************************************************************
+       multiply-entry.
+           move "n" to size-error-switch
+           multiply t-persons(country-index) by t-each(country-index)
+               giving t-world(country-index)
+               on size error
+                   move "y" to size-error-switch
+                   move t-country-code(country-index)
+                       to exception-country-code
+                   move t-persons(country-index) to exception-persons
+                   move t-each(country-index) to exception-each
+                   move "size error - multiply overflow"
+                       to exception-reason
+                   perform write-exception-record thru
+                       write-exception-record-exit
+                   move 16 to program-return-code
+           end-multiply.
+       multiply-entry-exit.
+           exit.
+
+      *> generic exception writer - fed by exception-country-code/
+      *> exception-persons/exception-each/exception-reason so it can
+      *> be called both for a table entry (country-index in range)
+      *> and for a feed record that never made it into the table.
+       write-exception-record.
+           move spaces to exception-report-line
+           string exception-country-code delimited by size
+               " persons=" delimited by size
+               exception-persons delimited by size
+               " each=" delimited by size
+               exception-each delimited by size
+               " " delimited by size
+               function trim(exception-reason) delimited by size
+               into exception-report-line
+               on overflow
+                   perform note-string-overflow thru
+                       note-string-overflow-exit
+           end-string
+           write exception-report-line.
+       write-exception-record-exit.
+           exit.
+
+      *> ***************************************************************
+      *> each regional office gets its own line, in its own currency
+      *> code and its own date/time format, driven by the locale and
+      *> currency carried on that country's feed record.
+      *> ***************************************************************
+       write-report-line.
+           perform format-country-date-time thru
+               format-country-date-time-exit
+           perform format-currency-amount thru
+               format-currency-amount-exit
+           move spaces to wealth-report-line
+           string "  " delimited by size
+               function trim(t-country-name(country-index))
+                   delimited by size
+               " as of " delimited by size
+               function trim(date-display) delimited by size
+               " " delimited by size
+               function trim(time-display) delimited by size
+               ": " delimited by size
+               function trim(report-amount) delimited by size
+               into wealth-report-line
+               on overflow
+                   perform note-string-overflow thru
+                       note-string-overflow-exit
+           end-string
+           write wealth-report-line.
+       write-report-line-exit.
+           exit.
+
+       format-country-date-time.
+           move spaces to locale-code-ws
+           move t-locale-code(country-index) to locale-code-ws
+           move spaces to date-display
+           move spaces to time-display
+           evaluate locale-code-ws
+               when "EN-GB"
+                   move function locale-date(run-date en-gb-locale)
+                       to date-display
+                   move function locale-time(run-time en-gb-locale)
+                       to time-display
+               when "DE-DE"
+                   move function locale-date(run-date de-de-locale)
+                       to date-display
+                   move function locale-time(run-time de-de-locale)
+                       to time-display
+               when other
+                   move function locale-date(run-date en-us-locale)
+                       to date-display
+                   move function locale-time(run-time en-us-locale)
+                       to time-display
+           end-evaluate.
+       format-country-date-time-exit.
+           exit.
+
+      *> validate-entry has already rejected any currency code outside
+      *> usd/gbp/eur/jpy, so when other below only ever matches usd
+      *> itself for an entry that reaches this paragraph.
+       format-currency-amount.
+           move spaces to currency-symbol
+           evaluate t-currency-code(country-index)
+               when "GBP"
+                   move "GBP" to currency-symbol
+               when "EUR"
+                   move "EUR" to currency-symbol
+               when "JPY"
+                   move "JPY" to currency-symbol
+               when other
+                   move "USD" to currency-symbol
+           end-evaluate
+           move t-world(country-index) to amount-edited
+           move spaces to report-amount
+           string currency-symbol delimited by size
+               " " delimited by size
+               amount-edited delimited by size
+               into report-amount
+               on overflow
+                   perform note-string-overflow thru
+                       note-string-overflow-exit
+           end-string.
+       format-currency-amount-exit.
+           exit.
+
+      *> ***************************************************************
+      *> history - one dated record per posted country, plus a "TOT"
+      *> record carrying the grand total, so a follow-on program can
+      *> chart world wealth over time.
+      *> ***************************************************************
+       write-history-record.
+           move spaces to wealth-history-record
+           move run-date to wh-run-date
+           move "D" to wh-record-type
+           move t-country-code(country-index) to wh-country-code
+           move t-persons(country-index) to wh-persons
+           move t-world(country-index) to wh-world
+           write wealth-history-record.
+       write-history-record-exit.
+           exit.
+
+      *> ***************************************************************
+      *> checkpoint - rewrite the one-record restart control file after
+      *> every country that posts cleanly, so an abend partway through
+      *> the feed only costs the countries after the last checkpoint.
+      *> ***************************************************************
+       write-checkpoint.
+           move spaces to restart-control-record
+           move t-country-code(country-index) to rc-last-country-code
+           open output restart-control
+           move restart-file-status to current-open-status
+           move "RESTART-CONTROL" to current-open-file-name
+           perform check-open-status thru check-open-status-exit
+           write restart-control-record
+           move restart-file-status to current-open-status
+           perform check-open-status thru check-open-status-exit
+           close restart-control.
+       write-checkpoint-exit.
+           exit.
+
+      *> the world total is never one bare mixed-currency number -
+      *> persons, each and world are only ever added within a single
+      *> currency (see add-to-currency-total), so the wrap-up here is
+      *> one subtotal line, and one history record, per currency that
+      *> actually posted something today.
+       write-grand-total.
+           move total-persons-posted to people
+           display "Hello, world" end-display
+           display " " end-display
+           display "You were home to some " people " people,"
+               end-display
+           move spaces to wealth-report-line
+           string "  TOTAL POPULATION POSTED: " delimited by size
+               function trim(people) delimited by size
+               into wealth-report-line
+               on overflow
+                   perform note-string-overflow thru
+                       note-string-overflow-exit
+           end-string
+           write wealth-report-line
+           move "n" to currency-row-written-switch
+           perform write-currency-total-line thru
+               write-currency-total-line-exit
+               varying currency-index from 1 by 1
+               until currency-index > 4.
+       write-grand-total-exit.
+           exit.
+
+       write-currency-total-line.
+           if ct-total(currency-index) not = zero
+               move ct-total(currency-index) to amount-edited
+               move spaces to wealth-report-line
+               string "  WORLD TOTAL (" delimited by size
+                   ct-currency-code(currency-index) delimited by size
+                   "): " delimited by size
+                   function trim(amount-edited) delimited by size
+                   into wealth-report-line
+                   on overflow
+                       perform note-string-overflow thru
+                           note-string-overflow-exit
+               end-string
+               write wealth-report-line
+               move spaces to wealth-history-record
+               move run-date to wh-run-date
+               move "T" to wh-record-type
+               move ct-currency-code(currency-index) to wh-country-code
+               move ct-persons(currency-index) to wh-persons
+               move ct-total(currency-index) to wh-world
+               write wealth-history-record
+               move "y" to currency-row-written-switch
+           end-if.
+       write-currency-total-line-exit.
+           exit.
+
+      *> ***************************************************************
+      *> control-total audit record - run date, records read, hash
+      *> total of persons across every record read, the grand total
+      *> per currency, and the return code, so one day's run can be
+      *> balanced against the next. one row per currency that posted
+      *> something, so dollars and yen are never folded into a single
+      *> figure here either.
+      *> ***************************************************************
+       write-audit-log.
+           move "n" to currency-row-written-switch
+           perform write-currency-audit-record thru
+               write-currency-audit-record-exit
+               varying currency-index from 1 by 1
+               until currency-index > 4
+           if not currency-row-written
+               move spaces to control-log-record
+               move run-date to cl-run-date
+               move record-count to cl-record-count
+               move reject-count to cl-reject-count
+               move hash-total to cl-hash-total
+               move "USD" to cl-currency-code
+               move zero to cl-currency-total
+               move program-return-code to cl-return-code
+               write control-log-record
+           end-if.
+       write-audit-log-exit.
+           exit.
+
+       write-currency-audit-record.
+           if ct-total(currency-index) not = zero
+               move spaces to control-log-record
+               move run-date to cl-run-date
+               move record-count to cl-record-count
+               move reject-count to cl-reject-count
+               move hash-total to cl-hash-total
+               move ct-currency-code(currency-index)
+                   to cl-currency-code
+               move ct-total(currency-index) to cl-currency-total
+               move program-return-code to cl-return-code
+               write control-log-record
+               move "y" to currency-row-written-switch
+           end-if.
+       write-currency-audit-record-exit.
+           exit.
+
+      *> the restart checkpoint only resets once the whole feed has
+      *> genuinely been processed top to bottom - return code 8 is a
+      *> per-record validation reject or a truncated line, which still
+      *> reaches the end of today's feed and should let tomorrow start
+      *> clean. return code 16 is reserved for the abend class (a file
+      *> that would not open, the country table filling up, a multiply
+      *> overflow, or a checkpoint country that today's feed no longer
+      *> has) where today's run did not make it through its own feed
+      *> cleanly, so the checkpoint must stay in place for a retry
+      *> instead of being reset out from under it.
+       terminate-run.
+           close population-feed
+           close wealth-report
+           close exception-report
+           close control-log
+           close wealth-history
+           if program-return-code < 16
+               perform reset-restart-control thru
+                   reset-restart-control-exit
+           end-if.
+       terminate-run-exit.
+           exit.
+
+      *> a clean completion (no size error) resets the checkpoint so
+      *> tomorrow's run starts back at the top of that day's feed.
+       reset-restart-control.
+           move spaces to restart-control-record
+           open output restart-control
+           move restart-file-status to current-open-status
+           move "RESTART-CONTROL" to current-open-file-name
+           perform check-open-status thru check-open-status-exit
+           write restart-control-record
+           move restart-file-status to current-open-status
+           perform check-open-status thru check-open-status-exit
+           close restart-control.
+       reset-restart-control-exit.
+           exit.
+
        end program bigworld.
